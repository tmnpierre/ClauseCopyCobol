@@ -4,86 +4,1055 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      
-      *    Sélectionne le fichier d'entrée.
-           SELECT INPUTFILE ASSIGN TO "input.txt"    
-               ORGANIZATION IS LINE SEQUENTIAL.
-      
-      *    Sélectionne le fichier de sortie.
-           SELECT OUTPUTFILE ASSIGN TO "output.cpy"  
-               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Sélectionne le fichier d'entrée. Le nom est dynamique pour
+      *    permettre le mode lot (voir WS-INPUT-FILENAME).
+           SELECT INPUTFILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+      *    Sélectionne le fichier de sortie. Le nom est dynamique pour
+      *    permettre le mode lot (voir WS-OUTPUT-FILENAME).
+           SELECT OUTPUTFILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+      *    Sélectionne le manifeste du mode lot (une paire
+      *    entrée:sortie par ligne). S'il est absent, le programme
+      *    retombe sur le mode simple input.txt/output.cpy.
+           SELECT MANIFESTFILE ASSIGN TO "manifest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+      *    Sélectionne le journal d'exécution (piste d'audit).
+           SELECT RUNLOGFILE ASSIGN TO "runlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+      *    Sélectionne le fichier de reprise (checkpoint) du job
+      *    courant, pour permettre de reprendre un gros fichier
+      *    d'entrée après interruption sans retraiter les lignes
+      *    déjà écrites.
+           SELECT CHECKPOINTFILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *    Sélectionne le dictionnaire de données, rapport compagnon
+      *    de la copy générée (voir WS-DICT-FILENAME).
+           SELECT DICTFILE ASSIGN TO DYNAMIC WS-DICT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DICT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUTFILE.
-      
+
       *    Définit la structure de l'enregistrement d'entrée.
        01 INPUTRECORD PIC X(200).
 
        FD OUTPUTFILE.
       *    Définit la structure de l'enregistrement de sortie.
-       01 OUTPUTRECORD PIC X(200). 
+       01 OUTPUTRECORD PIC X(200).
+
+       FD MANIFESTFILE.
+      *    Définit la structure d'une ligne du manifeste.
+       01 MANIFESTRECORD PIC X(200).
+
+       FD RUNLOGFILE.
+      *    Définit la structure d'une ligne du journal d'exécution.
+       01 RUNLOGRECORD PIC X(200).
+
+       FD CHECKPOINTFILE.
+      *    Définit la structure de l'enregistrement de reprise : la
+      *    dernière ligne d'entrée entièrement traitée.
+       01 CHECKPOINTRECORD PIC X(200).
+
+       FD DICTFILE.
+      *    Définit la structure d'une ligne du dictionnaire de données.
+       01 DICTRECORD PIC X(200).
 
        WORKING-STORAGE SECTION.
 
       *    Indicateur de fin de fichier.
        01 WS-EOF PIC X VALUE 'N'.
-      *    Nom de champ.    
-       01 WS-FIELD-NAME PIC X(30).   
-       01 WS-FIELD-VALUE PIC X(100). 
-       01 WS-PIC-STATEMENT PIC X(100). 
-       01 WS-START-POS PIC 99.
-       01 WS-END-POS PIC 99..
-       01 WS-FILLER PIC X(5) VALUE SPACES. 
+      *    Nom de champ.
+       01 WS-FIELD-NAME PIC X(30).
+       01 WS-FIELD-VALUE PIC X(100).
+       01 WS-FIELD-LENGTH PIC 99 VALUE ZERO.
+      *    Indicateur : le mot extrait est-il numérique ?
+       01 WS-FIELD-IS-NUMERIC PIC X VALUE 'N'.
+       01 WS-NUMERIC-NAME-LEN PIC 99 VALUE ZERO.
+      *    Valeur explicite (mode NOM:LONGUEUR:TYPE:VALEUR), le cas
+      *    échéant, à la place de la valeur par défaut ZERO/SPACES.
+       01 WS-FIELD-HAS-VALUE PIC X VALUE 'N'.
+       01 WS-FIELD-EXPLICIT-VALUE PIC X(100) VALUE SPACES.
+       01 WS-PIC-STATEMENT PIC X(100) VALUE SPACES.
+       01 WS-PIC-LENGTH PIC 999 VALUE ZERO.
+       01 WS-START-POS PIC 999.
+       01 WS-END-POS PIC 999.
+       01 WS-FILLER PIC X(5) VALUE SPACES.
+
+      *    Niveau de groupe déduit de l'indentation de la ligne.
+       01 WS-LINE-LEVEL PIC 99 VALUE 5.
+       01 WS-NEXT-LEVEL PIC 99 VALUE ZERO.
+       01 WS-INDENT-STEPS PIC 9 VALUE ZERO.
+       01 WS-SCAN-POS PIC 999.
+       01 WS-TAB-CHAR PIC X VALUE X'09'.
+
+      *    Entrée différée, émise dès que le niveau de la ligne
+      *    suivante révèle si elle doit devenir un groupe parent.
+       01 WS-PENDING-VALID PIC X VALUE 'N'.
+       01 WS-PENDING-NAME PIC X(30) VALUE SPACES.
+       01 WS-PENDING-LEVEL PIC 99 VALUE ZERO.
+       01 WS-PENDING-LENGTH PIC 99 VALUE ZERO.
+       01 WS-PENDING-IS-NUMERIC PIC X VALUE 'N'.
+
+      *    Nom du groupe de niveau 01, tiré de la directive
+      *    GROUP-NAME= de la première ligne d'entrée, le cas échéant.
+       01 WS-GROUP-NAME PIC X(30) VALUE 'MY-GROUP'.
+       01 WS-DIRECTIVE-LEN PIC 999 VALUE ZERO.
+       01 WS-GROUP-NAME-HEADER PIC X(48) VALUE SPACES.
+
+      *    Noms de fichiers dynamiques pour le mode lot ; par défaut
+      *    le mode simple input.txt/output.cpy.
+       01 WS-INPUT-FILENAME PIC X(100) VALUE 'input.txt'.
+       01 WS-INPUT-STATUS PIC XX VALUE SPACES.
+       01 WS-OUTPUT-FILENAME PIC X(100) VALUE 'output.cpy'.
+       01 WS-OUTPUT-STATUS PIC XX VALUE SPACES.
+
+      *    Manifeste du mode lot : une ligne "entree:sortie" par paire.
+       01 WS-MANIFEST-STATUS PIC XX VALUE SPACES.
+       01 WS-MANIFEST-EOF PIC X VALUE 'N'.
+       01 WS-COLON-POS PIC 999.
+
+      *    Statistiques du job courant pour le journal d'exécution.
+       01 WS-LINE-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-FIELD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-RUNLOG-LINE PIC X(200) VALUE SPACES.
+       01 WS-CURRENT-TIMESTAMP PIC X(21) VALUE SPACES.
+       01 WS-RUNLOG-STATUS PIC XX VALUE SPACES.
+
+      *    Validation du mot extrait comme nom de champ COBOL valide
+      *    (commence par une lettre, ne contient que des lettres, des
+      *    chiffres et des tirets, longueur <= 30).
+       01 WS-NAME-VALID PIC X VALUE 'Y'.
+       01 WS-NAME-CHECK-POS PIC 99 VALUE ZERO.
+       01 WS-NAME-CHAR PIC X VALUE SPACE.
+       01 WS-NAME-LENGTH PIC 99 VALUE ZERO.
+
+      *    Noms déjà écrits dans le job courant, pour détecter les
+      *    doublons et leur ajouter un suffixe -2, -3, etc.
+       01 WS-USED-NAME-COUNT PIC 999 VALUE ZERO.
+       01 WS-USED-NAME-TABLE.
+           05 WS-USED-NAME OCCURS 500 TIMES PIC X(30).
+       01 WS-DEDUP-TABLE-FULL-WARNED PIC X VALUE 'N'.
+       01 WS-DEDUP-FAILED PIC X VALUE 'N'.
+       01 WS-DUP-CANDIDATE PIC X(30).
+       01 WS-DUP-FOUND PIC X VALUE 'N'.
+       01 WS-DUP-IDX PIC 999.
+       01 WS-DUP-SUFFIX PIC 99 VALUE ZERO.
+       01 WS-DUP-SUFFIX-ED PIC Z9.
+       01 WS-DUP-BASE-LEN PIC 99.
+       01 WS-DUP-SUFFIX-LEN PIC 99.
+
+      *    Reprise sur gros fichiers : un fichier de checkpoint par
+      *    job enregistre périodiquement la dernière ligne traitée ;
+      *    au redémarrage ces lignes sont ignorées et le fichier de
+      *    sortie est complété (EXTEND) au lieu d'être recréé.
+       01 WS-CHECKPOINT-FILENAME PIC X(110) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+       01 WS-RESUME-LINE PIC 9(6) VALUE ZERO.
+       01 WS-RESUMING PIC X VALUE 'N'.
+       01 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-CKPT-IDX PIC 999 VALUE ZERO.
+       01 WS-CKPT-EOF PIC X VALUE 'N'.
+
+      *    Mode alternatif : une ligne "NOM:LONGUEUR:TYPE:VALEUR"
+      *    décrit directement un champ, au lieu du découpage en mots.
+       01 WS-COLON-COUNT PIC 9 VALUE ZERO.
+       01 WS-SPEC-COLON-1 PIC 999.
+       01 WS-SPEC-COLON-2 PIC 999.
+       01 WS-SPEC-COLON-3 PIC 999.
+       01 WS-SPEC-LENGTH-TEXT PIC X(10) VALUE SPACES.
+       01 WS-SPEC-LENGTH-TEXT-LEN PIC 99 VALUE ZERO.
+       01 WS-SPEC-TYPE-TEXT PIC X(10) VALUE SPACES.
+       01 WS-SPEC-TYPE-UPPER PIC X(10) VALUE SPACES.
+       01 WS-SPEC-VALUE-TEXT PIC X(100) VALUE SPACES.
+       01 WS-SPEC-LINE-VALID PIC X VALUE 'Y'.
+       01 WS-SPEC-VALUE-INVALID PIC X VALUE 'N'.
+       01 WS-SPEC-FORMAT-INVALID PIC X VALUE 'N'.
+       01 WS-PENDING-HAS-VALUE PIC X VALUE 'N'.
+       01 WS-PENDING-VALUE-TEXT PIC X(100) VALUE SPACES.
+       01 WS-PENDING-SOURCE-LINE PIC 9(6) VALUE ZERO.
+
+      *    Constantes figuratives COBOL : une VALEUR explicite qui en
+      *    est une doit être émise telle quelle (sans guillemets), pas
+      *    comme un littéral alphanumérique de 6 à 10 caractères.
+       01 WS-VALUE-UPPER PIC X(100) VALUE SPACES.
+       01 WS-VALUE-IS-FIGURATIVE PIC X VALUE 'N'.
+
+      *    Dictionnaire de données : rapport compagnon de la copy
+      *    générée, une ligne par champ élémentaire écrit (nom,
+      *    longueur PIC, numéro de séquence, ligne source).
+       01 WS-DICT-FILENAME PIC X(110) VALUE SPACES.
+       01 WS-DICT-STATUS PIC XX VALUE SPACES.
+       01 WS-DICT-SEQ PIC 9(6) VALUE ZERO.
+       01 WS-DICT-SEQ-ED PIC ZZZZZ9.
+       01 WS-DICT-LENGTH-ED PIC Z9.
+       01 WS-DICT-SOURCE-LINE-ED PIC ZZZZZ9.
+       01 WS-DICT-LINE PIC X(200) VALUE SPACES.
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT INPUTFILE                    
-                OUTPUT OUTPUTFILE.
+      *    Mode lot : un manifeste "entree:sortie" par ligne traite
+      *    plusieurs paires en une seule exécution. S'il est absent,
+      *    on retombe sur le mode simple input.txt/output.cpy.
+      *    Le journal d'exécution est complété (EXTEND) s'il existe
+      *    déjà, sinon il est créé (OUTPUT).
+           OPEN EXTEND RUNLOGFILE
+           IF WS-RUNLOG-STATUS NOT = '00'
+               OPEN OUTPUT RUNLOGFILE
+           END-IF
+           OPEN INPUT MANIFESTFILE
+           IF WS-MANIFEST-STATUS = '00'
+               PERFORM UNTIL WS-MANIFEST-EOF = 'Y'
+                   READ MANIFESTFILE
+                       AT END MOVE 'Y' TO WS-MANIFEST-EOF
+                   END-READ
+                   IF WS-MANIFEST-EOF NOT = 'Y'
+                       PERFORM PARSE-MANIFEST-LINE
+                       PERFORM PROCESS-ONE-JOB
+                   END-IF
+               END-PERFORM
+               CLOSE MANIFESTFILE
+           ELSE
+               PERFORM PROCESS-ONE-JOB
+           END-IF
+           CLOSE RUNLOGFILE
+           STOP RUN.
+
+       PARSE-MANIFEST-LINE.
+      *    Découpe une ligne "entree:sortie" du manifeste.
+           MOVE SPACES TO WS-INPUT-FILENAME
+           MOVE SPACES TO WS-OUTPUT-FILENAME
+           MOVE 1 TO WS-COLON-POS
+           PERFORM UNTIL WS-COLON-POS > FUNCTION LENGTH(MANIFESTRECORD)
+                   OR MANIFESTRECORD(WS-COLON-POS:1) = ':'
+               ADD 1 TO WS-COLON-POS
+           END-PERFORM
+           IF WS-COLON-POS > 1
+               MOVE MANIFESTRECORD(1:WS-COLON-POS - 1)
+                   TO WS-INPUT-FILENAME
+           END-IF
+           IF WS-COLON-POS < FUNCTION LENGTH(MANIFESTRECORD)
+               MOVE MANIFESTRECORD(WS-COLON-POS + 1:
+                             FUNCTION LENGTH(MANIFESTRECORD) -
+                             WS-COLON-POS) TO WS-OUTPUT-FILENAME
+           END-IF.
+
+       PROCESS-ONE-JOB.
+      *    Traite une paire entrée/sortie : réinitialise l'état propre
+      *    à un job puis génère la copy complète pour cette paire.
+           MOVE 'N' TO WS-EOF
+           MOVE 'MY-GROUP' TO WS-GROUP-NAME
+           MOVE 'N' TO WS-PENDING-VALID
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE ZERO TO WS-FIELD-COUNT
+           MOVE ZERO TO WS-USED-NAME-COUNT
+           MOVE 'N' TO WS-DEDUP-TABLE-FULL-WARNED
+           MOVE ZERO TO WS-DICT-SEQ
+
+           PERFORM BUILD-CHECKPOINT-FILENAME
+           PERFORM BUILD-DICT-FILENAME
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT INPUTFILE.
+
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'SKIPPING JOB: CANNOT OPEN INPUT FILE '
+                   FUNCTION TRIM(WS-INPUT-FILENAME)
+                   ' (STATUS ' WS-INPUT-STATUS ')'
+               EXIT PARAGRAPH
+           END-IF.
 
-           MOVE SPACES TO OUTPUTRECORD  
-      *    Ajoute la déclaration de groupe.          
-           MOVE '01 MY-GROUP.' TO OUTPUTRECORD(8:17)  
-           WRITE OUTPUTRECORD
-               AFTER ADVANCING 1 LINE
+           IF WS-RESUMING = 'Y'
+               DISPLAY 'RESUMING ' FUNCTION TRIM(WS-INPUT-FILENAME)
+                   ' AFTER LINE ' WS-RESUME-LINE
+                   ' - VERIFY THE LAST FIELD BEFORE THIS CHECKPOINT'
+               DISPLAY '  AND NOTE DICTIONARY SEQUENCE NUMBERS'
+                   ' RESTART AT 1 FOR THE RESUMED PORTION'
+               PERFORM RESUME-FROM-CHECKPOINT
+           ELSE
+               OPEN OUTPUT OUTPUTFILE
+               IF WS-OUTPUT-STATUS NOT = '00'
+                   DISPLAY 'SKIPPING JOB: CANNOT OPEN OUTPUT FILE '
+                       FUNCTION TRIM(WS-OUTPUT-FILENAME)
+                       ' (STATUS ' WS-OUTPUT-STATUS ')'
+                   CLOSE INPUTFILE
+                   EXIT PARAGRAPH
+               END-IF
+               OPEN OUTPUT DICTFILE
+               IF WS-DICT-STATUS NOT = '00'
+                   DISPLAY 'SKIPPING JOB: CANNOT OPEN DICTIONARY FILE '
+                       FUNCTION TRIM(WS-DICT-FILENAME)
+                       ' (STATUS ' WS-DICT-STATUS ')'
+                   CLOSE INPUTFILE
+                   CLOSE OUTPUTFILE
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM READ-FIRST-RECORD
+           END-IF.
 
       * Boucle de traitement jusqu'à la fin du fichier.
            PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM PROCESS-LINE
+               IF FUNCTION MOD(WS-LINE-COUNT, WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
                READ INPUTFILE
                    AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-LINE-COUNT
                END-READ
-               PERFORM PROCESS-LINE
            END-PERFORM.
 
+      *    La dernière entrée en attente n'a pas d'enfant : on la
+      *    purge comme un champ élémentaire avant de fermer le fichier.
+           MOVE ZERO TO WS-NEXT-LEVEL
+           PERFORM FLUSH-PENDING-ENTRY
+
            CLOSE INPUTFILE
                  OUTPUTFILE
-           STOP RUN.
+                 DICTFILE
+
+           PERFORM WRITE-RUNLOG-ENTRY
+
+      *    Le job s'est terminé normalement : le checkpoint est remis
+      *    à zéro pour qu'une prochaine exécution reparte du début.
+           MOVE ZERO TO WS-LINE-COUNT
+           PERFORM SAVE-CHECKPOINT.
+
+       READ-FIRST-RECORD.
+      *    Lit la première ligne pour voir si elle porte la directive
+      *    GROUP-NAME= ; si oui elle n'est pas traitée comme donnée.
+           READ INPUTFILE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ
+           IF WS-EOF NOT = 'Y'
+               ADD 1 TO WS-LINE-COUNT
+               IF INPUTRECORD(1:11) = 'GROUP-NAME='
+                   PERFORM EXTRACT-GROUP-NAME
+                   READ INPUTFILE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+                   IF WS-EOF NOT = 'Y'
+                       ADD 1 TO WS-LINE-COUNT
+                   END-IF
+               END-IF
+           END-IF
+
+      *    Ajoute la déclaration de groupe.
+           MOVE SPACES TO OUTPUTRECORD
+           MOVE SPACES TO WS-GROUP-NAME-HEADER
+           STRING '01 ' FUNCTION TRIM(WS-GROUP-NAME) '.'
+                  INTO WS-GROUP-NAME-HEADER
+           MOVE WS-GROUP-NAME-HEADER TO OUTPUTRECORD(8:48)
+      *    Pas de AFTER ADVANCING : sur un fichier LINE SEQUENTIAL,
+      *    cette clause force une ligne vierge supplémentaire devant
+      *    la toute première écriture qui suit un OPEN (OUTPUT ou
+      *    EXTEND), ce qui laissait une ligne blanche parasite en
+      *    tête de la copy générée (et, après un OPEN EXTEND lors
+      *    d'une reprise, au point de reprise).
+           WRITE OUTPUTRECORD.
+
+       RESUME-FROM-CHECKPOINT.
+      *    Rouvre la sortie en complément (EXTEND) et ignore les
+      *    lignes d'entrée déjà traitées lors d'une exécution
+      *    précédente, jusqu'à la ligne enregistrée au checkpoint.
+           OPEN EXTEND OUTPUTFILE
+           IF WS-OUTPUT-STATUS NOT = '00'
+               OPEN OUTPUT OUTPUTFILE
+           END-IF
+           OPEN EXTEND DICTFILE
+           IF WS-DICT-STATUS NOT = '00'
+               OPEN OUTPUT DICTFILE
+           END-IF
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESUME-LINE
+                   OR WS-EOF = 'Y'
+               READ INPUTFILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM
+           MOVE WS-RESUME-LINE TO WS-LINE-COUNT
+           IF WS-EOF NOT = 'Y'
+               READ INPUTFILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-LINE-COUNT
+               END-READ
+           END-IF.
+
+       BUILD-CHECKPOINT-FILENAME.
+           MOVE SPACES TO WS-CHECKPOINT-FILENAME
+           STRING FUNCTION TRIM(WS-INPUT-FILENAME) '.ckpt'
+                  DELIMITED BY SIZE INTO WS-CHECKPOINT-FILENAME.
+
+       BUILD-DICT-FILENAME.
+      *    Nomme le dictionnaire de données à partir du nom de la copy
+      *    générée (voir WS-DICT-FILENAME).
+           MOVE SPACES TO WS-DICT-FILENAME
+           STRING FUNCTION TRIM(WS-OUTPUT-FILENAME) '.dict'
+                  DELIMITED BY SIZE INTO WS-DICT-FILENAME.
+
+       LOAD-CHECKPOINT.
+      *    Lit la dernière ligne traitée lors d'une exécution
+      *    précédente de ce job, s'il existe un checkpoint non nul,
+      *    ainsi que l'entrée en attente (WS-PENDING-*, l'unique champ
+      *    déjà lu mais pas encore écrit, cf. FLUSH-PENDING-ENTRY) et
+      *    la table des noms déjà utilisés (WS-USED-NAME-TABLE) : sans
+      *    cela une reprise perdrait soit un champ en cours de
+      *    promotion en groupe (copy générée invalide), soit la
+      *    mémoire des doublons déjà vus (doublons réapparaissant après
+      *    le point de reprise).
+           MOVE ZERO TO WS-RESUME-LINE
+           MOVE 'N' TO WS-RESUMING
+           OPEN INPUT CHECKPOINTFILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINTFILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINTRECORD(1:6) TO WS-RESUME-LINE
+               END-READ
+      *        Les champs en attente et le compte de noms déjà utilisés
+      *        ne sont restaurés que si on reprend réellement un job
+      *        (WS-RESUME-LINE > 0) : sinon un checkpoint laissé par un
+      *        job précédemment terminé normalement écraserait la
+      *        remise à zéro faite en tête de PROCESS-ONE-JOB.
+               IF WS-RESUME-LINE > 0
+                   MOVE 'Y' TO WS-RESUMING
+                   MOVE CHECKPOINTRECORD(7:1) TO WS-PENDING-VALID
+                   MOVE CHECKPOINTRECORD(8:30) TO WS-PENDING-NAME
+                   MOVE CHECKPOINTRECORD(38:2) TO WS-PENDING-LEVEL
+                   MOVE CHECKPOINTRECORD(40:2) TO WS-PENDING-LENGTH
+                   MOVE CHECKPOINTRECORD(42:1) TO WS-PENDING-IS-NUMERIC
+                   MOVE CHECKPOINTRECORD(43:1) TO WS-PENDING-HAS-VALUE
+                   MOVE CHECKPOINTRECORD(44:100)
+                       TO WS-PENDING-VALUE-TEXT
+                   MOVE CHECKPOINTRECORD(144:6)
+                       TO WS-PENDING-SOURCE-LINE
+                   MOVE CHECKPOINTRECORD(150:3) TO WS-USED-NAME-COUNT
+                   PERFORM LOAD-USED-NAMES-FROM-CHECKPOINT
+               END-IF
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       LOAD-USED-NAMES-FROM-CHECKPOINT.
+      *    Relit un enregistrement par nom déjà utilisé, écrit à la
+      *    suite de l'en-tête par SAVE-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-EOF
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > WS-USED-NAME-COUNT
+                   OR WS-CKPT-EOF = 'Y'
+               READ CHECKPOINTFILE
+                   AT END MOVE 'Y' TO WS-CKPT-EOF
+                   NOT AT END
+                       MOVE CHECKPOINTRECORD(1:30)
+                           TO WS-USED-NAME(WS-CKPT-IDX)
+               END-READ
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+      *    Enregistre la dernière ligne entièrement traitée, ainsi que
+      *    l'entrée en attente et la table des noms déjà utilisés, pour
+      *    permettre une reprise fidèle si l'exécution est interrompue.
+           OPEN OUTPUT CHECKPOINTFILE
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'WARNING: CANNOT OPEN CHECKPOINT FILE '
+                   FUNCTION TRIM(WS-CHECKPOINT-FILENAME)
+                   ' (STATUS ' WS-CHECKPOINT-STATUS ') - '
+                   'RESUME WILL NOT BE AVAILABLE FOR THIS JOB'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO CHECKPOINTRECORD
+           MOVE WS-LINE-COUNT TO CHECKPOINTRECORD(1:6)
+           MOVE WS-PENDING-VALID TO CHECKPOINTRECORD(7:1)
+           MOVE WS-PENDING-NAME TO CHECKPOINTRECORD(8:30)
+           MOVE WS-PENDING-LEVEL TO CHECKPOINTRECORD(38:2)
+           MOVE WS-PENDING-LENGTH TO CHECKPOINTRECORD(40:2)
+           MOVE WS-PENDING-IS-NUMERIC TO CHECKPOINTRECORD(42:1)
+           MOVE WS-PENDING-HAS-VALUE TO CHECKPOINTRECORD(43:1)
+           MOVE WS-PENDING-VALUE-TEXT TO CHECKPOINTRECORD(44:100)
+           MOVE WS-PENDING-SOURCE-LINE TO CHECKPOINTRECORD(144:6)
+           MOVE WS-USED-NAME-COUNT TO CHECKPOINTRECORD(150:3)
+           WRITE CHECKPOINTRECORD
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-IDX > WS-USED-NAME-COUNT
+               MOVE SPACES TO CHECKPOINTRECORD
+               MOVE WS-USED-NAME(WS-CKPT-IDX) TO CHECKPOINTRECORD(1:30)
+               WRITE CHECKPOINTRECORD
+           END-PERFORM
+           CLOSE CHECKPOINTFILE.
+
+       EXTRACT-GROUP-NAME.
+      *    Extrait le nom situé après 'GROUP-NAME=' jusqu'au prochain
+      *    espace ou à la fin de la ligne. Le nom de groupe est un nom
+      *    de donnée du niveau 01 comme les autres : il doit passer par
+      *    la même validation (VALIDATE-FIELD-NAME) que tout autre champ
+      *    généré, faute de quoi un caractère illégal (ex. "BAD!NAME")
+      *    ou une longueur > 30 produirait une copy qui ne compile pas,
+      *    au lieu d'être rejeté et remplacé par le nom par défaut
+      *    "MY-GROUP" déjà en place dans WS-GROUP-NAME.
+           MOVE 12 TO WS-START-POS
+           MOVE WS-START-POS TO WS-END-POS
+           PERFORM UNTIL WS-END-POS > FUNCTION LENGTH(INPUTRECORD)
+                   OR INPUTRECORD(WS-END-POS:1) = SPACE
+               ADD 1 TO WS-END-POS
+           END-PERFORM
+           COMPUTE WS-DIRECTIVE-LEN = WS-END-POS - WS-START-POS
+           IF WS-DIRECTIVE-LEN > 0
+               MOVE SPACES TO WS-FIELD-VALUE
+               MOVE FUNCTION UPPER-CASE(INPUTRECORD(WS-START-POS:
+                             WS-DIRECTIVE-LEN)) TO WS-FIELD-VALUE
+               PERFORM VALIDATE-FIELD-NAME
+               IF WS-NAME-VALID = 'Y'
+                   MOVE WS-FIELD-VALUE TO WS-GROUP-NAME
+               ELSE
+                   DISPLAY 'INVALID GROUP-NAME DIRECTIVE AT LINE '
+                       WS-LINE-COUNT ' OF '
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+                       ': "' FUNCTION TRIM(WS-FIELD-VALUE)
+                       '" - USING DEFAULT "'
+                       FUNCTION TRIM(WS-GROUP-NAME) '"'
+               END-IF
+           END-IF.
 
        PROCESS-LINE.
+           PERFORM DETERMINE-LINE-LEVEL
+           PERFORM COUNT-COLONS
+           IF WS-COLON-COUNT = 3
+               PERFORM PROCESS-SPEC-LINE
+           ELSE
+               PERFORM PROCESS-WORD-LINE
+           END-IF.
+
+       PROCESS-WORD-LINE.
            MOVE 1 TO WS-START-POS
       *    Boucle jusqu'à la fin de la ligne.
            PERFORM UNTIL WS-START-POS > FUNCTION LENGTH(INPUTRECORD)
-               PERFORM FIND-NEXT-WORD           
-               PERFORM WRITE-PIC-STATEMENT     
+               PERFORM FIND-NEXT-WORD
+               IF WS-FIELD-LENGTH > 0
+                   MOVE WS-LINE-LEVEL TO WS-NEXT-LEVEL
+                   PERFORM FLUSH-PENDING-ENTRY
+                   IF WS-FIELD-IS-NUMERIC = 'Y'
+                       PERFORM SYNTHESIZE-NUMERIC-NAME
+                   ELSE
+                       MOVE 'N' TO WS-FIELD-HAS-VALUE
+                   END-IF
+                   PERFORM VALIDATE-FIELD-NAME
+                   IF WS-NAME-VALID = 'Y'
+                       PERFORM DEDUPLICATE-FIELD-NAME
+                       IF WS-DEDUP-FAILED = 'N'
+                           PERFORM STAGE-PENDING-ENTRY
+                       END-IF
+                   ELSE
+                       DISPLAY 'SKIPPING INVALID FIELD NAME AT LINE '
+                           WS-LINE-COUNT ' OF '
+                           FUNCTION TRIM(WS-INPUT-FILENAME)
+                           ': "' FUNCTION TRIM(WS-FIELD-VALUE) '"'
+                   END-IF
+               END-IF
            END-PERFORM.
 
+       COUNT-COLONS.
+      *    Compte les ':' de la ligne pour détecter le format
+      *    "NOM:LONGUEUR:TYPE:VALEUR".
+           MOVE ZERO TO WS-COLON-COUNT
+           MOVE 1 TO WS-SCAN-POS
+           PERFORM UNTIL WS-SCAN-POS > FUNCTION LENGTH(INPUTRECORD)
+               IF INPUTRECORD(WS-SCAN-POS:1) = ':'
+                   ADD 1 TO WS-COLON-COUNT
+               END-IF
+               ADD 1 TO WS-SCAN-POS
+           END-PERFORM.
+
+       PROCESS-SPEC-LINE.
+      *    Traite une ligne "NOM:LONGUEUR:TYPE:VALEUR" : construit un
+      *    champ unique à partir des quatre composantes, sans passer
+      *    par le découpage en mots.
+           MOVE 'Y' TO WS-SPEC-LINE-VALID
+           MOVE 1 TO WS-START-POS
+           PERFORM UNTIL WS-START-POS > FUNCTION LENGTH(INPUTRECORD)
+                   OR (INPUTRECORD(WS-START-POS:1) NOT = SPACE AND
+                       INPUTRECORD(WS-START-POS:1) NOT = WS-TAB-CHAR)
+               ADD 1 TO WS-START-POS
+           END-PERFORM
+
+           MOVE WS-START-POS TO WS-SPEC-COLON-1
+           PERFORM UNTIL WS-SPEC-COLON-1 > FUNCTION LENGTH(INPUTRECORD)
+                   OR INPUTRECORD(WS-SPEC-COLON-1:1) = ':'
+               ADD 1 TO WS-SPEC-COLON-1
+           END-PERFORM
+
+           MOVE WS-SPEC-COLON-1 TO WS-SPEC-COLON-2
+           ADD 1 TO WS-SPEC-COLON-2
+           PERFORM UNTIL WS-SPEC-COLON-2 > FUNCTION LENGTH(INPUTRECORD)
+                   OR INPUTRECORD(WS-SPEC-COLON-2:1) = ':'
+               ADD 1 TO WS-SPEC-COLON-2
+           END-PERFORM
+
+           MOVE WS-SPEC-COLON-2 TO WS-SPEC-COLON-3
+           ADD 1 TO WS-SPEC-COLON-3
+           PERFORM UNTIL WS-SPEC-COLON-3 > FUNCTION LENGTH(INPUTRECORD)
+                   OR INPUTRECORD(WS-SPEC-COLON-3:1) = ':'
+               ADD 1 TO WS-SPEC-COLON-3
+           END-PERFORM
+
+      *    Chaque segment NOM/LONGUEUR/TYPE doit faire au moins un
+      *    caractère : deux ':' adjacents, ou la ligne qui commence par
+      *    ':', donneraient une référence modifiée de longueur zéro,
+      *    ce qui est indéfini en COBOL. On le traite comme une ligne
+      *    de spécification invalide avant toute extraction, au lieu
+      *    de risquer une référence modifiée de longueur zéro.
+           MOVE 'N' TO WS-SPEC-FORMAT-INVALID
+           MOVE SPACES TO WS-FIELD-VALUE
+           MOVE SPACES TO WS-SPEC-LENGTH-TEXT
+           MOVE SPACES TO WS-SPEC-TYPE-TEXT
+           IF WS-SPEC-COLON-1 - WS-START-POS < 1
+                   OR WS-SPEC-COLON-2 - WS-SPEC-COLON-1 < 2
+                   OR WS-SPEC-COLON-3 - WS-SPEC-COLON-2 < 2
+               MOVE 'N' TO WS-SPEC-LINE-VALID
+               MOVE 'Y' TO WS-SPEC-FORMAT-INVALID
+           ELSE
+               COMPUTE WS-FIELD-LENGTH = WS-SPEC-COLON-1 - WS-START-POS
+               MOVE FUNCTION UPPER-CASE(INPUTRECORD(WS-START-POS:
+                             WS-FIELD-LENGTH)) TO WS-FIELD-VALUE
+               MOVE WS-FIELD-VALUE TO WS-FIELD-NAME
+
+               MOVE INPUTRECORD(WS-SPEC-COLON-1 + 1:
+                             WS-SPEC-COLON-2 - WS-SPEC-COLON-1 - 1)
+                   TO WS-SPEC-LENGTH-TEXT
+
+               MOVE INPUTRECORD(WS-SPEC-COLON-2 + 1:
+                             WS-SPEC-COLON-3 - WS-SPEC-COLON-2 - 1)
+                   TO WS-SPEC-TYPE-TEXT
+           END-IF
+
+           MOVE SPACES TO WS-SPEC-VALUE-TEXT
+           IF WS-SPEC-COLON-3 < FUNCTION LENGTH(INPUTRECORD)
+               MOVE INPUTRECORD(WS-SPEC-COLON-3 + 1:
+                             FUNCTION LENGTH(INPUTRECORD) -
+                             WS-SPEC-COLON-3) TO WS-SPEC-VALUE-TEXT
+           END-IF
+
+           MOVE 'N' TO WS-SPEC-VALUE-INVALID
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SPEC-LENGTH-TEXT))
+               TO WS-SPEC-LENGTH-TEXT-LEN
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SPEC-TYPE-TEXT))
+               TO WS-SPEC-TYPE-UPPER
+
+      *    La longueur doit être un entier de 1 à 99 (WS-FIELD-LENGTH
+      *    est PIC 99) ; au-delà elle serait tronquée silencieusement.
+           IF FUNCTION TRIM(WS-SPEC-LENGTH-TEXT) IS NUMERIC
+                   AND WS-SPEC-LENGTH-TEXT-LEN <= 2
+               MOVE FUNCTION TRIM(WS-SPEC-LENGTH-TEXT)
+                   TO WS-FIELD-LENGTH
+               IF WS-FIELD-LENGTH = ZERO
+                   MOVE 'N' TO WS-SPEC-LINE-VALID
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-SPEC-LINE-VALID
+           END-IF
+
+      *    Une VALEUR explicite pour un champ TYPE=9 doit elle-même
+      *    être numérique, sinon la clause VALUE générée ne compile
+      *    pas (littéral non numérique non quoté).
+           IF WS-SPEC-LINE-VALID = 'Y' AND WS-SPEC-TYPE-UPPER = '9'
+                   AND FUNCTION TRIM(WS-SPEC-VALUE-TEXT) NOT = SPACES
+                   AND FUNCTION TRIM(WS-SPEC-VALUE-TEXT) NOT NUMERIC
+               MOVE 'N' TO WS-SPEC-LINE-VALID
+               MOVE 'Y' TO WS-SPEC-VALUE-INVALID
+           END-IF
+
+           IF WS-SPEC-LINE-VALID = 'Y'
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SPEC-TYPE-TEXT))
+                       = '9'
+                   MOVE 'Y' TO WS-FIELD-IS-NUMERIC
+               ELSE
+                   MOVE 'N' TO WS-FIELD-IS-NUMERIC
+               END-IF
+               IF FUNCTION TRIM(WS-SPEC-VALUE-TEXT) = SPACES
+                   MOVE 'N' TO WS-FIELD-HAS-VALUE
+               ELSE
+                   MOVE 'Y' TO WS-FIELD-HAS-VALUE
+                   MOVE FUNCTION TRIM(WS-SPEC-VALUE-TEXT)
+                       TO WS-FIELD-EXPLICIT-VALUE
+               END-IF
+
+               MOVE WS-LINE-LEVEL TO WS-NEXT-LEVEL
+               PERFORM FLUSH-PENDING-ENTRY
+               PERFORM VALIDATE-FIELD-NAME
+               IF WS-NAME-VALID = 'Y'
+                   PERFORM DEDUPLICATE-FIELD-NAME
+                   IF WS-DEDUP-FAILED = 'N'
+                       PERFORM STAGE-PENDING-ENTRY
+                   END-IF
+               ELSE
+                   DISPLAY 'SKIPPING INVALID FIELD NAME AT LINE '
+                       WS-LINE-COUNT ' OF '
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+                       ': "' FUNCTION TRIM(WS-FIELD-NAME) '"'
+               END-IF
+           ELSE
+               IF WS-SPEC-FORMAT-INVALID = 'Y'
+                   DISPLAY 'SKIPPING INVALID SPEC LINE AT LINE '
+                       WS-LINE-COUNT ' OF '
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+                       ': EMPTY NAME, LENGTH OR TYPE SEGMENT "'
+                       FUNCTION TRIM(INPUTRECORD) '"'
+               ELSE
+                   IF WS-SPEC-VALUE-INVALID = 'Y'
+                       DISPLAY 'SKIPPING INVALID SPEC LINE AT LINE '
+                           WS-LINE-COUNT ' OF '
+                           FUNCTION TRIM(WS-INPUT-FILENAME)
+                           ': NON-NUMERIC VALUE FOR TYPE 9 "'
+                           FUNCTION TRIM(WS-SPEC-VALUE-TEXT) '"'
+                   ELSE
+                       DISPLAY 'SKIPPING INVALID SPEC LINE AT LINE '
+                           WS-LINE-COUNT ' OF '
+                           FUNCTION TRIM(WS-INPUT-FILENAME)
+                           ': INVALID LENGTH "'
+                           FUNCTION TRIM(WS-SPEC-LENGTH-TEXT) '"'
+                   END-IF
+               END-IF
+           END-IF.
+
+       DETERMINE-LINE-LEVEL.
+      *    Compte les tabulations de tête ; une tabulation = un
+      *    niveau d'indentation.
+           MOVE ZERO TO WS-INDENT-STEPS
+           MOVE 1 TO WS-SCAN-POS
+           PERFORM UNTIL WS-SCAN-POS > FUNCTION LENGTH(INPUTRECORD)
+                   OR INPUTRECORD(WS-SCAN-POS:1) NOT = WS-TAB-CHAR
+               ADD 1 TO WS-INDENT-STEPS
+               ADD 1 TO WS-SCAN-POS
+           END-PERFORM
+
+           IF WS-INDENT-STEPS = ZERO
+      *        Pas de tabulation : deux espaces de tête = un niveau.
+               MOVE 1 TO WS-SCAN-POS
+               PERFORM UNTIL WS-SCAN-POS > FUNCTION LENGTH(INPUTRECORD)
+                       OR INPUTRECORD(WS-SCAN-POS:1) NOT = SPACE
+                   ADD 1 TO WS-SCAN-POS
+               END-PERFORM
+               COMPUTE WS-INDENT-STEPS = (WS-SCAN-POS - 1) / 2
+           END-IF
+
+           IF WS-INDENT-STEPS > 2
+               MOVE 2 TO WS-INDENT-STEPS
+           END-IF
+           COMPUTE WS-LINE-LEVEL = 5 + (WS-INDENT-STEPS * 5).
+
        FIND-NEXT-WORD.
-      * Définit la position de fin comme la longueur de la ligne.
-           MOVE FUNCTION LENGTH(INPUTRECORD) TO WS-END-POS
-      * Compte le nombre d'espaces pour trouver le prochain mot.        
-           INSPECT INPUTRECORD TALLYING WS-END-POS FOR ALL SPACES  
-      * Calcule la longueur du mot.
-           COMPUTE WS-FIELD-NAME = WS-END-POS - WS-START-POS 
-      * Extrait et convertit le mot en majuscules.     
+      * Réinitialise le mot courant.
+           MOVE ZERO TO WS-FIELD-LENGTH
+           MOVE SPACES TO WS-FIELD-VALUE
+           MOVE 'N' TO WS-FIELD-IS-NUMERIC
+      * Ignore les espaces et tabulations de tête pour trouver le
+      * début du mot.
+           PERFORM UNTIL WS-START-POS > FUNCTION LENGTH(INPUTRECORD)
+                   OR (INPUTRECORD(WS-START-POS:1) NOT = SPACE AND
+                       INPUTRECORD(WS-START-POS:1) NOT = WS-TAB-CHAR)
+               ADD 1 TO WS-START-POS
+           END-PERFORM
+
+           IF WS-START-POS > FUNCTION LENGTH(INPUTRECORD)
+               EXIT PARAGRAPH
+           END-IF
+
+      * Cherche la fin du mot (prochain espace, tabulation ou fin de
+      * ligne).
+           MOVE WS-START-POS TO WS-END-POS
+           PERFORM UNTIL WS-END-POS > FUNCTION LENGTH(INPUTRECORD)
+                   OR INPUTRECORD(WS-END-POS:1) = SPACE
+                   OR INPUTRECORD(WS-END-POS:1) = WS-TAB-CHAR
+               ADD 1 TO WS-END-POS
+           END-PERFORM
+
+      * Calcule la longueur du mot et l'extrait en majuscules.
+           COMPUTE WS-FIELD-LENGTH = WS-END-POS - WS-START-POS
            MOVE FUNCTION UPPER-CASE(INPUTRECORD(WS-START-POS:
-                         LENGTH(WS-FIELD-NAME))) TO WS-FIELD-VALUE 
+                         WS-FIELD-LENGTH)) TO WS-FIELD-VALUE
+           MOVE WS-FIELD-VALUE TO WS-FIELD-NAME
+
+      * Teste si le mot extrait est purement numérique.
+           IF WS-FIELD-VALUE(1:WS-FIELD-LENGTH) IS NUMERIC
+               MOVE 'Y' TO WS-FIELD-IS-NUMERIC
+           END-IF
+
       * Met à jour la position de départ pour la prochaine recherche.
-           MOVE WS-END-POS TO WS-START-POS                         
-           ADD 1 TO WS-START-POS.
-
-       WRITE-PIC-STATEMENT.
-           STRING '   05 ' WS-FIELD-NAME ' PIC X(' WS-FIELD-NAME 
-                  ') VALUE ' WS-FIELD-VALUE INTO WS-PIC-STATEMENT
-           STRING WS-PIC-STATEMENT WS-FILLER INTO OUTPUTRECORD    
-           WRITE OUTPUTRECORD 
-               AFTER ADVANCING 1 LINE.                             
+           MOVE WS-END-POS TO WS-START-POS.
+
+       SYNTHESIZE-NUMERIC-NAME.
+      *    Un token purement numérique (compte, numéro de compte...)
+      *    ne peut jamais satisfaire VALIDATE-FIELD-NAME, qui exige
+      *    une lettre initiale : sans cela le champ serait rejeté et
+      *    perdu, ce qui est exactement ce que la détection PIC 9 de
+      *    la requête 000 devait éviter. On lui construit donc un nom
+      *    synthétique "N-<chiffres>" (tronqué à 30 caractères au
+      *    besoin). La requête 000 demande explicitement "VALUE ZERO
+      *    pour les tokens numériques" : WS-FIELD-HAS-VALUE est donc
+      *    forcé à 'N' ici pour que FLUSH-PENDING-ENTRY retombe sur sa
+      *    clause PIC 9(n) VALUE ZERO par défaut, au lieu d'y
+      *    substituer les chiffres d'origine comme VALEUR.
+           MOVE 'N' TO WS-FIELD-HAS-VALUE
+           MOVE WS-FIELD-LENGTH TO WS-NUMERIC-NAME-LEN
+           IF WS-NUMERIC-NAME-LEN > 28
+               MOVE 28 TO WS-NUMERIC-NAME-LEN
+           END-IF
+           MOVE WS-FIELD-VALUE(1:WS-NUMERIC-NAME-LEN) TO WS-FIELD-NAME
+           MOVE SPACES TO WS-FIELD-VALUE
+           STRING 'N-' WS-FIELD-NAME(1:WS-NUMERIC-NAME-LEN)
+               DELIMITED BY SIZE INTO WS-FIELD-VALUE
+           MOVE WS-FIELD-VALUE TO WS-FIELD-NAME.
+
+       VALIDATE-FIELD-NAME.
+      *    Vérifie que le mot extrait respecte les règles COBOL pour
+      *    un nom de donnée : commence par une lettre, ne contient que
+      *    des lettres, des chiffres et des tirets, ne se termine pas
+      *    par un tiret, longueur <= 30.
+           MOVE 'Y' TO WS-NAME-VALID
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD-VALUE))
+               TO WS-NAME-LENGTH
+           IF WS-NAME-LENGTH > 30
+               MOVE 'N' TO WS-NAME-VALID
+           ELSE
+               MOVE WS-FIELD-VALUE(1:1) TO WS-NAME-CHAR
+               IF WS-NAME-CHAR < 'A' OR WS-NAME-CHAR > 'Z'
+                   MOVE 'N' TO WS-NAME-VALID
+               END-IF
+               IF WS-FIELD-VALUE(WS-NAME-LENGTH:1) = '-'
+                   MOVE 'N' TO WS-NAME-VALID
+               END-IF
+               MOVE 1 TO WS-NAME-CHECK-POS
+               PERFORM UNTIL WS-NAME-CHECK-POS > WS-NAME-LENGTH
+                       OR WS-NAME-VALID = 'N'
+                   MOVE WS-FIELD-VALUE(WS-NAME-CHECK-POS:1)
+                       TO WS-NAME-CHAR
+                   IF WS-NAME-CHAR NOT = '-'
+                       IF WS-NAME-CHAR < '0' OR WS-NAME-CHAR > 'Z'
+                           MOVE 'N' TO WS-NAME-VALID
+                       END-IF
+                       IF WS-NAME-CHAR > '9' AND WS-NAME-CHAR < 'A'
+                           MOVE 'N' TO WS-NAME-VALID
+                       END-IF
+                   END-IF
+                   ADD 1 TO WS-NAME-CHECK-POS
+               END-PERFORM
+           END-IF.
+
+       DEDUPLICATE-FIELD-NAME.
+      *    Si le nom a déjà été utilisé dans ce job, lui ajoute un
+      *    suffixe -2, -3, etc. jusqu'à trouver un nom libre, puis
+      *    l'enregistre comme utilisé. WS-DUP-SUFFIX est PIC 99 : la
+      *    recherche est bornée à 99 pour ne jamais boucler sans fin
+      *    si un même nom de base a déjà 99 doublons dans ce job ; au
+      *    delà, le champ est rejeté comme les autres échecs de
+      *    validation au lieu de tourner indéfiniment.
+           MOVE 'N' TO WS-DEDUP-FAILED
+           MOVE WS-FIELD-NAME TO WS-DUP-CANDIDATE
+           PERFORM FIND-NAME-IN-TABLE
+           IF WS-DUP-FOUND = 'Y'
+               MOVE 1 TO WS-DUP-SUFFIX
+               PERFORM WITH TEST AFTER UNTIL WS-DUP-FOUND = 'N'
+                       OR WS-DUP-SUFFIX >= 99
+                   ADD 1 TO WS-DUP-SUFFIX
+                   MOVE WS-DUP-SUFFIX TO WS-DUP-SUFFIX-ED
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DUP-SUFFIX-ED))
+                       TO WS-DUP-SUFFIX-LEN
+                   ADD 1 TO WS-DUP-SUFFIX-LEN
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD-NAME))
+                       TO WS-DUP-BASE-LEN
+                   IF WS-DUP-BASE-LEN + WS-DUP-SUFFIX-LEN > 30
+                       COMPUTE WS-DUP-BASE-LEN =
+                           30 - WS-DUP-SUFFIX-LEN
+                   END-IF
+                   MOVE SPACES TO WS-DUP-CANDIDATE
+                   STRING WS-FIELD-NAME(1:WS-DUP-BASE-LEN) '-'
+                          FUNCTION TRIM(WS-DUP-SUFFIX-ED)
+                          DELIMITED BY SIZE INTO WS-DUP-CANDIDATE
+                   PERFORM FIND-NAME-IN-TABLE
+               END-PERFORM
+               IF WS-DUP-FOUND = 'Y'
+                   MOVE 'Y' TO WS-DEDUP-FAILED
+                   DISPLAY 'SKIPPING FIELD: 99 DUPLICATE SUFFIXES '
+                       'EXHAUSTED FOR "' FUNCTION TRIM(WS-FIELD-NAME)
+                       '" AT LINE ' WS-LINE-COUNT ' OF '
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           MOVE WS-DUP-CANDIDATE TO WS-FIELD-NAME
+           IF WS-USED-NAME-COUNT < 500
+               ADD 1 TO WS-USED-NAME-COUNT
+               MOVE WS-DUP-CANDIDATE TO WS-USED-NAME(WS-USED-NAME-COUNT)
+           ELSE
+               IF WS-DEDUP-TABLE-FULL-WARNED = 'N'
+                   DISPLAY 'WARNING: DUPLICATE-NAME TABLE FULL (500) '
+                       'AT LINE ' WS-LINE-COUNT ' OF '
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+                   DISPLAY '  DEDUP COVERAGE IS INCOMPLETE BEYOND'
+                       ' THIS POINT FOR THIS JOB'
+                   MOVE 'Y' TO WS-DEDUP-TABLE-FULL-WARNED
+               END-IF
+           END-IF.
+
+       FIND-NAME-IN-TABLE.
+      *    Cherche WS-DUP-CANDIDATE parmi les noms déjà utilisés.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE 1 TO WS-DUP-IDX
+           PERFORM UNTIL WS-DUP-IDX > WS-USED-NAME-COUNT
+                   OR WS-DUP-FOUND = 'Y'
+               IF WS-USED-NAME(WS-DUP-IDX) = WS-DUP-CANDIDATE
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+               ADD 1 TO WS-DUP-IDX
+           END-PERFORM.
+
+       STAGE-PENDING-ENTRY.
+      *    Met le champ courant en attente ; il ne sera écrit qu'une
+      *    fois connu le niveau de la ligne suivante.
+           MOVE WS-FIELD-NAME TO WS-PENDING-NAME
+           MOVE WS-LINE-LEVEL TO WS-PENDING-LEVEL
+           MOVE WS-FIELD-LENGTH TO WS-PENDING-LENGTH
+           MOVE WS-FIELD-IS-NUMERIC TO WS-PENDING-IS-NUMERIC
+           MOVE WS-FIELD-HAS-VALUE TO WS-PENDING-HAS-VALUE
+           MOVE WS-FIELD-EXPLICIT-VALUE TO WS-PENDING-VALUE-TEXT
+           MOVE WS-LINE-COUNT TO WS-PENDING-SOURCE-LINE
+           MOVE 'Y' TO WS-PENDING-VALID.
+
+       CHECK-FIGURATIVE-VALUE.
+      *    Une VALEUR explicite non numérique qui nomme une constante
+      *    figurative COBOL (SPACES, ZERO, LOW-VALUES, etc.) doit être
+      *    écrite telle quelle dans la clause VALUE, pas entre
+      *    guillemets comme un littéral ordinaire.
+           MOVE FUNCTION TRIM(WS-PENDING-VALUE-TEXT) TO WS-VALUE-UPPER
+           MOVE FUNCTION UPPER-CASE(WS-VALUE-UPPER) TO WS-VALUE-UPPER
+           MOVE 'N' TO WS-VALUE-IS-FIGURATIVE
+           IF WS-VALUE-UPPER = 'SPACE'
+                   OR WS-VALUE-UPPER = 'SPACES'
+                   OR WS-VALUE-UPPER = 'ZERO'
+                   OR WS-VALUE-UPPER = 'ZEROS'
+                   OR WS-VALUE-UPPER = 'ZEROES'
+                   OR WS-VALUE-UPPER = 'LOW-VALUE'
+                   OR WS-VALUE-UPPER = 'LOW-VALUES'
+                   OR WS-VALUE-UPPER = 'HIGH-VALUE'
+                   OR WS-VALUE-UPPER = 'HIGH-VALUES'
+                   OR WS-VALUE-UPPER = 'QUOTE'
+                   OR WS-VALUE-UPPER = 'QUOTES'
+               MOVE 'Y' TO WS-VALUE-IS-FIGURATIVE
+           END-IF.
+
+       FLUSH-PENDING-ENTRY.
+      *    Écrit l'entrée en attente. Si la ligne suivante est plus
+      *    indentée, l'entrée en attente devient un groupe parent
+      *    (pas de clause PIC) ; sinon c'est un champ élémentaire.
+           IF WS-PENDING-VALID = 'Y'
+               MOVE SPACES TO WS-PIC-STATEMENT
+               IF WS-NEXT-LEVEL > WS-PENDING-LEVEL
+                   STRING WS-PENDING-LEVEL ' ' WS-PENDING-NAME
+                          '.' INTO WS-PIC-STATEMENT
+               ELSE
+                   IF WS-PENDING-HAS-VALUE = 'Y'
+                       IF WS-PENDING-IS-NUMERIC = 'Y'
+                           STRING WS-PENDING-LEVEL ' '
+                                  WS-PENDING-NAME ' PIC 9('
+                                  WS-PENDING-LENGTH ') VALUE '
+                                  FUNCTION TRIM(WS-PENDING-VALUE-TEXT)
+                                  '.' INTO WS-PIC-STATEMENT
+                       ELSE
+                           PERFORM CHECK-FIGURATIVE-VALUE
+                           IF WS-VALUE-IS-FIGURATIVE = 'Y'
+                               STRING WS-PENDING-LEVEL ' '
+                                   WS-PENDING-NAME ' PIC X('
+                                   WS-PENDING-LENGTH ') VALUE '
+                                   FUNCTION TRIM(WS-VALUE-UPPER)
+                                   '.' INTO WS-PIC-STATEMENT
+                           ELSE
+                               STRING WS-PENDING-LEVEL ' '
+                                   WS-PENDING-NAME ' PIC X('
+                                   WS-PENDING-LENGTH ') VALUE "'
+                                   FUNCTION TRIM(WS-PENDING-VALUE-TEXT)
+                                   '".' INTO WS-PIC-STATEMENT
+                           END-IF
+                       END-IF
+                   ELSE
+                       IF WS-PENDING-IS-NUMERIC = 'Y'
+                           STRING WS-PENDING-LEVEL ' '
+                                  WS-PENDING-NAME ' PIC 9('
+                                  WS-PENDING-LENGTH ') VALUE ZERO.'
+                                  INTO WS-PIC-STATEMENT
+                       ELSE
+                           STRING WS-PENDING-LEVEL ' '
+                                  WS-PENDING-NAME ' PIC X('
+                                  WS-PENDING-LENGTH ') VALUE SPACES.'
+                                  INTO WS-PIC-STATEMENT
+                       END-IF
+                   END-IF
+               END-IF
+      *        La zone programme va de la colonne 8 à la colonne 72,
+      *        soit 65 caractères ; au-delà la ligne deviendrait
+      *        invalide (indicateur colonne 7) ou chevaucherait la
+      *        zone identification.
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PIC-STATEMENT))
+                   TO WS-PIC-LENGTH
+               IF WS-PIC-LENGTH > 65
+                   DISPLAY 'SKIPPING FIELD TOO WIDE FOR COLUMNS 8-72 '
+                       'AT LINE ' WS-PENDING-SOURCE-LINE ' OF '
+                       FUNCTION TRIM(WS-INPUT-FILENAME) ': "'
+                       FUNCTION TRIM(WS-PENDING-NAME) '"'
+               ELSE
+                   MOVE SPACES TO OUTPUTRECORD
+                   STRING WS-PIC-STATEMENT WS-FILLER
+                       INTO OUTPUTRECORD(8:192)
+                   WRITE OUTPUTRECORD
+                   IF WS-NEXT-LEVEL NOT > WS-PENDING-LEVEL
+                       ADD 1 TO WS-FIELD-COUNT
+                       PERFORM WRITE-DICT-ENTRY
+                   END-IF
+               END-IF
+               MOVE 'N' TO WS-PENDING-VALID
+           END-IF.
+
+       WRITE-DICT-ENTRY.
+      *    Ajoute une ligne au dictionnaire de données pour le champ
+      *    élémentaire qui vient d'être écrit.
+           ADD 1 TO WS-DICT-SEQ
+           MOVE WS-DICT-SEQ TO WS-DICT-SEQ-ED
+           MOVE WS-PENDING-LENGTH TO WS-DICT-LENGTH-ED
+           MOVE WS-PENDING-SOURCE-LINE TO WS-DICT-SOURCE-LINE-ED
+           MOVE SPACES TO WS-DICT-LINE
+           STRING FUNCTION TRIM(WS-DICT-SEQ-ED) ' '
+                  WS-PENDING-NAME ' '
+                  FUNCTION TRIM(WS-DICT-LENGTH-ED) ' '
+                  FUNCTION TRIM(WS-DICT-SOURCE-LINE-ED)
+                  INTO WS-DICT-LINE
+           MOVE WS-DICT-LINE TO DICTRECORD
+           WRITE DICTRECORD.
+
+       WRITE-RUNLOG-ENTRY.
+      *    Consigne les statistiques du job (horodatage, fichier
+      *    d'entrée, nombre de lignes lues, nombre de champs écrits)
+      *    dans le journal d'exécution pour la piste d'audit.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES TO WS-RUNLOG-LINE
+           STRING WS-CURRENT-TIMESTAMP(1:21) ' '
+                  FUNCTION TRIM(WS-INPUT-FILENAME) ' '
+                  'LINES-READ=' WS-LINE-COUNT ' '
+                  'FIELDS-WRITTEN=' WS-FIELD-COUNT
+                  INTO WS-RUNLOG-LINE
+           MOVE WS-RUNLOG-LINE TO RUNLOGRECORD
+           WRITE RUNLOGRECORD.
